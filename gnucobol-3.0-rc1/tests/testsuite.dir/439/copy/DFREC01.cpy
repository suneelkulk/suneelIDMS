@@ -0,0 +1,9 @@
+       01  DATA-FIELD-REC                         BASED.
+           05  DF-HEADER.
+               10  DF-KEY              PIC X(08).
+               10  DF-TYPE-CODE        PIC X(04).
+                   88  DF-TYPE-DEFAULT        VALUE "ABCD".
+                   88  DF-TYPE-VALID
+                       VALUE "ABCD" "CTRL" "DATA" "TEMP".
+               10  DF-LENGTH           PIC 9(04).
+           05  DF-PAYLOAD              PIC X(24).
