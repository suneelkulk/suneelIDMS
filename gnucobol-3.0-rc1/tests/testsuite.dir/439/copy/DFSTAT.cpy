@@ -0,0 +1,7 @@
+       01  STATUS-RECORD.
+           05  DFS-REQ-ID                  PIC X(08).
+           05  DFS-IN-USE                  PIC X(01).
+               88  DFS-CURRENTLY-ALLOCATED        VALUE "Y".
+               88  DFS-CURRENTLY-FREE             VALUE "N".
+           05  DFS-SINCE-TIMESTAMP         PIC X(21).
+           05  DFS-RUN-ID                  PIC X(08).
