@@ -0,0 +1,5 @@
+       01  CHECKPOINT-RECORD.
+           05  CHK-REQ-ID                  PIC X(08).
+           05  CHK-STATUS                  PIC X(01).
+               88  CHK-ALLOCATED                  VALUE "A".
+           05  CHK-TIMESTAMP                PIC X(21).
