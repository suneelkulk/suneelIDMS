@@ -0,0 +1,10 @@
+       01  DF-POOL-CONTROL.
+           05  DF-POOL-MAX-ENTRIES     PIC 9(04) VALUE 0050.
+           05  DF-POOL-ENTRY-COUNT     PIC 9(04) VALUE ZERO.
+           05  DF-POOL-TABLE           OCCURS 50 TIMES
+                                       INDEXED BY DF-POOL-IDX.
+               10  DF-POOL-REQ-ID          PIC X(08) VALUE SPACES.
+               10  DF-POOL-IN-USE          PIC X(01) VALUE "N".
+                   88  DF-POOL-SLOT-USED           VALUE "Y".
+                   88  DF-POOL-SLOT-FREE           VALUE "N".
+               10  DF-POOL-PTR             USAGE POINTER.
