@@ -0,0 +1,10 @@
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUD-RUN-ID                  PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUD-DEBUG-NAME              PIC X(30).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUD-DEBUG-CONTENTS          PIC X(40).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  AUD-EVENT-TYPE              PIC X(08) VALUE SPACES.
