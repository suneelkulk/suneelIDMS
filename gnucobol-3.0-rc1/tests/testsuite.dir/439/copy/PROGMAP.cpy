@@ -0,0 +1,45 @@
+      *    BMS-generated from bms/PROGMSP.bms.
+       01  PROGMAPI.
+           05  FILLER                  PIC X(12).
+           05  REQIDL                  PIC S9(4) COMP.
+           05  REQIDF                  PIC X.
+           05  FILLER REDEFINES REQIDF.
+               10  REQIDA              PIC X.
+           05  REQIDI                  PIC X(08).
+           05  STATL                   PIC S9(4) COMP.
+           05  STATF                   PIC X.
+           05  FILLER REDEFINES STATF.
+               10  STATA               PIC X.
+           05  STATI                   PIC X(09).
+           05  SINCEL                  PIC S9(4) COMP.
+           05  SINCEF                  PIC X.
+           05  FILLER REDEFINES SINCEF.
+               10  SINCEA              PIC X.
+           05  SINCEI                  PIC X(21).
+           05  RUNIDL                  PIC S9(4) COMP.
+           05  RUNIDF                  PIC X.
+           05  FILLER REDEFINES RUNIDF.
+               10  RUNIDA              PIC X.
+           05  RUNIDI                  PIC X(08).
+           05  MSGL                    PIC S9(4) COMP.
+           05  MSGF                    PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                PIC X.
+           05  MSGI                    PIC X(40).
+       01  PROGMAPO  REDEFINES PROGMAPI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(02).
+           05  REQIDA-O                PIC X.
+           05  REQIDO                  PIC X(08).
+           05  FILLER                  PIC X(02).
+           05  STATA-O                 PIC X.
+           05  STATO                   PIC X(09).
+           05  FILLER                  PIC X(02).
+           05  SINCEA-O                PIC X.
+           05  SINCEO                  PIC X(21).
+           05  FILLER                  PIC X(02).
+           05  RUNIDA-O                PIC X.
+           05  RUNIDO                  PIC X(08).
+           05  FILLER                  PIC X(02).
+           05  MSGA-O                  PIC X.
+           05  MSGO                    PIC X(40).
