@@ -0,0 +1,44 @@
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      progchk.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS SEQUENTIAL
+                                   RECORD KEY IS CHK-REQ-ID
+                                   FILE STATUS IS WS-CHKPT-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  CHECKPOINT-FILE.
+           COPY DFCHKPT.
+       WORKING-STORAGE  SECTION.
+       01  WS-CHKPT-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-CHKPT-EOF             PIC X(01) VALUE "N".
+           88  CHKPT-AT-END                     VALUE "Y".
+       01  WS-INCOMPLETE-COUNT      PIC 9(06) VALUE ZERO.
+       PROCEDURE        DIVISION.
+       MAIN-PAR.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "35"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL CHKPT-AT-END
+                   READ CHECKPOINT-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-CHKPT-EOF
+                       NOT AT END
+                           ADD 1 TO WS-INCOMPLETE-COUNT
+                           DISPLAY "PROGCHK: INCOMPLETE ALLOCATE FOR "
+                               CHK-REQ-ID " SINCE " CHK-TIMESTAMP
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-INCOMPLETE-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           STOP RUN.
