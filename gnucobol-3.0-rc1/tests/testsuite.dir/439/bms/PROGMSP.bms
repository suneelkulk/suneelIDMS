@@ -0,0 +1,49 @@
+PROGMSP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               CTRL=(FREEKB,FRSET),                                   X
+               TIOAPFX=YES
+*
+PROGMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=11,                                             X
+               ATTRB=(PROT,FSET),                                     X
+               INITIAL='REQUEST ID'
+REQID    DFHMDF POS=(1,13),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(UNPROT,IC)
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=6,                                              X
+               ATTRB=(PROT,FSET),                                     X
+               INITIAL='STATUS'
+STAT     DFHMDF POS=(3,13),                                           X
+               LENGTH=9,                                              X
+               ATTRB=(PROT,FSET)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=5,                                              X
+               ATTRB=(PROT,FSET),                                     X
+               INITIAL='SINCE'
+SINCE    DFHMDF POS=(4,13),                                           X
+               LENGTH=21,                                             X
+               ATTRB=(PROT,FSET)
+*
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=6,                                              X
+               ATTRB=(PROT,FSET),                                     X
+               INITIAL='RUN ID'
+RUNID    DFHMDF POS=(5,13),                                           X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,FSET)
+*
+MSG      DFHMDF POS=(7,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,FSET,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
