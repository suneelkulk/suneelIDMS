@@ -0,0 +1,69 @@
+//PROGRUN  JOB (ACCTNO),'PROG BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* PROGRUN -- BATCH STREAM FOR PROG (see prog.cob)
+//*
+//* STEP010 (PROGCHK)  Inspects the checkpoint file (CHKPFILE) left
+//*                     by the prior run and sets its own condition
+//*                     code: RC=0 if no entries are outstanding,
+//*                     RC=4 if an ALLOCATE/FREE pair was left
+//*                     incomplete by an abend.
+//* STEP020 (PROGRSRT)  Conditional restart/resume step -- bypassed
+//*                     unless STEP010 found an incomplete pair.
+//* STEP030 (PROG)      The real allocate/free run. Produces the
+//*                     ALLOCATE/FREE reconciliation report and
+//*                     returns RC=0 (balanced) or RC=16 (mismatch).
+//* STEP040 (MISMATCH)  COND checking on STEP030's reconciliation RC:
+//*                     bypassed unless STEP030 returned RC=16, in
+//*                     which case it copies today's AUDTLOG
+//*                     generation to PROD.PROG.MISMATCH so operations
+//*                     has a standing alert dataset to investigate
+//*                     instead of having to dig through job sysout.
+//* STEP050 (PROGEOD)   End-of-day summary off today's AUDTLOG
+//*                     generation: total allocations, total frees,
+//*                     peak concurrent outstanding, and any runs
+//*                     with an unbalanced allocate/free count.
+//*
+//* Rerun note: because CHKPFILE/DFSTATUS are KEPT VSAM clusters and
+//* AUDTLOG is a KEPT/CATLG'd GDG generation, operations can restart
+//* this job at any step (JCL RESTART=stepname) instead of
+//* resubmitting the whole stream.
+//*
+//STEP010  EXEC PGM=PROGCHK
+//STEPLIB  DD  DISP=SHR,DSN=PROD.PROG.LOADLIB
+//CHKPFILE DD  DISP=SHR,DSN=PROD.PROG.CHKPFILE
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGRSRT,COND=(4,NE,STEP010)
+//STEPLIB  DD  DISP=SHR,DSN=PROD.PROG.LOADLIB
+//CHKPFILE DD  DISP=SHR,DSN=PROD.PROG.CHKPFILE
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROG
+//STEPLIB  DD  DISP=SHR,DSN=PROD.PROG.LOADLIB
+//AUDTLOG  DD  DSN=PROD.PROG.AUDITLOG(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//CHKPFILE DD  DISP=SHR,DSN=PROD.PROG.CHKPFILE
+//DFSTATUS DD  DISP=SHR,DSN=PROD.PROG.DFSTATUS
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=IEBGENER,COND=(16,NE,STEP030)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.PROG.AUDITLOG(0),DISP=SHR
+//SYSUT2   DD  DSN=PROD.PROG.MISMATCH(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//*
+//STEP050  EXEC PGM=PROGEOD
+//STEPLIB  DD  DISP=SHR,DSN=PROD.PROG.LOADLIB
+//AUDTLOG  DD  DSN=PROD.PROG.AUDITLOG(0),
+//             DISP=(OLD,KEEP,KEEP)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
