@@ -2,18 +2,55 @@
        IDENTIFICATION   DIVISION.
        PROGRAM-ID.      prog.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SOURCE-COMPUTER. mine WITH DEBUGGING MODE.
        DATA             DIVISION.
        WORKING-STORAGE  SECTION.
-       01  DATA-FIELD   PIC X(40) VALUE "ABCD" BASED.
+       01  WS-REQ-COUNT             PIC 9(02) VALUE 03.
+       01  WS-REQ-TABLE.
+           05  WS-REQ-ID            OCCURS 3 TIMES
+                                     PIC X(08) VALUE SPACES.
+       01  WS-SUB                   PIC 9(04).
+       01  LS-REQUEST-TYPE          PIC X(08).
+       01  LS-RECORD-ID             PIC X(08).
+       01  LS-RETURN-CODE           PIC 9(02).
        PROCEDURE        DIVISION.
-       DECLARATIVES.
-       TEST-DEBUG SECTION.
-           USE FOR DEBUGGING ON ALL REFERENCES OF DATA-FIELD.
-           DISPLAY DEBUG-ITEM "|" END-DISPLAY.
-       END DECLARATIVES.
        SOME-PAR.
-           ALLOCATE DATA-FIELD INITIALIZED.
-           FREE DATA-FIELD.
+           MOVE "INIT"     TO LS-REQUEST-TYPE
+           MOVE SPACES     TO LS-RECORD-ID
+           CALL "PROGSVC" USING LS-REQUEST-TYPE
+                                 LS-RECORD-ID
+                                 LS-RETURN-CODE
+           PERFORM CHECK-SERVICE-STATUS
+           MOVE "REQ00001" TO WS-REQ-ID (1)
+           MOVE "REQ00002" TO WS-REQ-ID (2)
+           MOVE "REQ00003" TO WS-REQ-ID (3)
+           MOVE "ALLOC"    TO LS-REQUEST-TYPE
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-REQ-COUNT
+               MOVE WS-REQ-ID (WS-SUB) TO LS-RECORD-ID
+               CALL "PROGSVC" USING LS-REQUEST-TYPE
+                                     LS-RECORD-ID
+                                     LS-RETURN-CODE
+               PERFORM CHECK-SERVICE-STATUS
+           END-PERFORM
+           MOVE "FREE"     TO LS-REQUEST-TYPE
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > WS-REQ-COUNT
+               MOVE WS-REQ-ID (WS-SUB) TO LS-RECORD-ID
+               CALL "PROGSVC" USING LS-REQUEST-TYPE
+                                     LS-RECORD-ID
+                                     LS-RETURN-CODE
+               PERFORM CHECK-SERVICE-STATUS
+           END-PERFORM
+           MOVE "TERM"     TO LS-REQUEST-TYPE
+           MOVE SPACES     TO LS-RECORD-ID
+           CALL "PROGSVC" USING LS-REQUEST-TYPE
+                                 LS-RECORD-ID
+                                 LS-RETURN-CODE
+           MOVE LS-RETURN-CODE TO RETURN-CODE
            STOP RUN.
+
+       CHECK-SERVICE-STATUS.
+           IF LS-RETURN-CODE NOT = 0
+               DISPLAY "PROG: PROGSVC " LS-REQUEST-TYPE
+                   " " LS-RECORD-ID " RETURNED " LS-RETURN-CODE
+           END-IF.
