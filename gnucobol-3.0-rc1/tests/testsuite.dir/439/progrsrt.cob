@@ -0,0 +1,40 @@
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      progrsrt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS SEQUENTIAL
+                                   RECORD KEY IS CHK-REQ-ID
+                                   FILE STATUS IS WS-CHKPT-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  CHECKPOINT-FILE.
+           COPY DFCHKPT.
+       WORKING-STORAGE  SECTION.
+       01  WS-CHKPT-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-CHKPT-EOF             PIC X(01) VALUE "N".
+           88  CHKPT-AT-END                     VALUE "Y".
+       01  WS-RESUME-COUNT          PIC 9(06) VALUE ZERO.
+       PROCEDURE        DIVISION.
+       MAIN-PAR.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL CHKPT-AT-END
+                   READ CHECKPOINT-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-CHKPT-EOF
+                       NOT AT END
+                           ADD 1 TO WS-RESUME-COUNT
+                           DISPLAY "PROGRSRT: WILL RESUME " CHK-REQ-ID
+                               " (ALLOCATED SINCE " CHK-TIMESTAMP ")"
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           DISPLAY "PROGRSRT: " WS-RESUME-COUNT
+               " REQUEST(S) WILL BE RESUMED BY THE NEXT PROG RUN"
+           MOVE 0 TO RETURN-CODE
+           STOP RUN.
