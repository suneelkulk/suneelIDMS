@@ -0,0 +1,99 @@
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      progeod.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE      ASSIGN TO AUDTLOG
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY DFAUDIT.
+       WORKING-STORAGE  SECTION.
+       01  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-AUDIT-EOF             PIC X(01) VALUE "N".
+           88  AUDIT-AT-END                     VALUE "Y".
+       01  WS-TOTAL-ALLOC-COUNT     PIC 9(06) VALUE ZERO.
+       01  WS-TOTAL-FREE-COUNT      PIC 9(06) VALUE ZERO.
+       01  WS-OUTSTANDING-COUNT     PIC S9(06) VALUE ZERO.
+       01  WS-PEAK-OUTSTANDING      PIC S9(06) VALUE ZERO.
+       01  WS-UNBALANCED-RUN-COUNT  PIC 9(06) VALUE ZERO.
+       01  WS-CURRENT-RUN-ID        PIC X(08) VALUE SPACES.
+       01  WS-RUN-ALLOC-COUNT       PIC 9(06) VALUE ZERO.
+       01  WS-RUN-FREE-COUNT        PIC 9(06) VALUE ZERO.
+       01  WS-FIRST-RECORD          PIC X(01) VALUE "Y".
+           88  IS-FIRST-RECORD                  VALUE "Y".
+       PROCEDURE        DIVISION.
+       MAIN-PAR.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "PROGEOD: AUDIT LOG OPEN FAILED, STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 20 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL AUDIT-AT-END
+                   READ AUDIT-FILE
+                       AT END
+                           MOVE "Y" TO WS-AUDIT-EOF
+                       NOT AT END
+                           PERFORM PROCESS-AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               IF NOT IS-FIRST-RECORD
+                   PERFORM CHECK-RUN-BALANCE
+               END-IF
+               CLOSE AUDIT-FILE
+               PERFORM DISPLAY-SUMMARY-REPORT
+               IF WS-UNBALANCED-RUN-COUNT > 0
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           STOP RUN.
+
+       PROCESS-AUDIT-RECORD.
+           IF IS-FIRST-RECORD
+               MOVE "N"          TO WS-FIRST-RECORD
+               MOVE AUD-RUN-ID   TO WS-CURRENT-RUN-ID
+           ELSE
+               IF AUD-RUN-ID NOT = WS-CURRENT-RUN-ID
+                   PERFORM CHECK-RUN-BALANCE
+                   MOVE AUD-RUN-ID TO WS-CURRENT-RUN-ID
+               END-IF
+           END-IF
+           IF AUD-EVENT-TYPE = "ALLOCATE"
+               ADD 1 TO WS-TOTAL-ALLOC-COUNT
+               ADD 1 TO WS-RUN-ALLOC-COUNT
+               ADD 1 TO WS-OUTSTANDING-COUNT
+               IF WS-OUTSTANDING-COUNT > WS-PEAK-OUTSTANDING
+                   MOVE WS-OUTSTANDING-COUNT TO WS-PEAK-OUTSTANDING
+               END-IF
+           END-IF
+           IF AUD-EVENT-TYPE = "FREE"
+               ADD 1 TO WS-TOTAL-FREE-COUNT
+               ADD 1 TO WS-RUN-FREE-COUNT
+               SUBTRACT 1 FROM WS-OUTSTANDING-COUNT
+           END-IF.
+
+       CHECK-RUN-BALANCE.
+           IF WS-RUN-ALLOC-COUNT NOT = WS-RUN-FREE-COUNT
+               ADD 1 TO WS-UNBALANCED-RUN-COUNT
+               DISPLAY "PROGEOD: *** UNBALANCED RUN *** "
+                   WS-CURRENT-RUN-ID
+                   " ALLOCATES=" WS-RUN-ALLOC-COUNT
+                   " FREES=" WS-RUN-FREE-COUNT
+           END-IF
+           MOVE ZERO TO WS-RUN-ALLOC-COUNT
+           MOVE ZERO TO WS-RUN-FREE-COUNT.
+
+       DISPLAY-SUMMARY-REPORT.
+           DISPLAY "PROGEOD END-OF-DAY SUMMARY"
+           DISPLAY "  TOTAL ALLOCATIONS     = " WS-TOTAL-ALLOC-COUNT
+           DISPLAY "  TOTAL FREES           = " WS-TOTAL-FREE-COUNT
+           DISPLAY "  PEAK CONCURRENT OPEN  = " WS-PEAK-OUTSTANDING
+           DISPLAY "  UNBALANCED RUN COUNT  = "
+               WS-UNBALANCED-RUN-COUNT.
