@@ -0,0 +1,69 @@
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      proginq.
+       ENVIRONMENT DIVISION.
+       DATA             DIVISION.
+       WORKING-STORAGE  SECTION.
+           COPY PROGMAP.
+           COPY DFSTAT.
+       01  WS-RESP                  PIC S9(08) COMP.
+       PROCEDURE        DIVISION.
+       MAIN-PAR.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL  (NO-INPUT-PAR)
+               NOTFND   (NOT-FOUND-PAR)
+           END-EXEC
+
+           EXEC CICS RECEIVE MAP("PROGMAP") MAPSET("PROGMSP")
+               INTO(PROGMAPI)
+           END-EXEC
+
+           MOVE REQIDI TO DFS-REQ-ID
+
+           EXEC CICS READ DATASET("DFSTATUS")
+               INTO(STATUS-RECORD)
+               RIDFLD(DFS-REQ-ID)
+               KEYLENGTH(LENGTH OF DFS-REQ-ID)
+           END-EXEC
+
+           MOVE DFS-REQ-ID          TO REQIDO
+           MOVE DFS-SINCE-TIMESTAMP TO SINCEO
+           MOVE DFS-RUN-ID          TO RUNIDO
+           IF DFS-CURRENTLY-ALLOCATED
+               MOVE "ALLOCATED" TO STATO
+           ELSE
+               MOVE "FREE     " TO STATO
+           END-IF
+           MOVE SPACES TO MSGO
+
+           PERFORM SEND-RESULT-MAP
+           EXEC CICS RETURN
+               TRANSID("PINQ")
+               COMMAREA(PROGMAPO)
+           END-EXEC
+           GOBACK.
+
+       NO-INPUT-PAR.
+           MOVE LOW-VALUES TO PROGMAPO
+           MOVE SPACES     TO MSGO
+           PERFORM SEND-RESULT-MAP
+           EXEC CICS RETURN
+               TRANSID("PINQ")
+           END-EXEC
+           GOBACK.
+
+       NOT-FOUND-PAR.
+           MOVE DFS-REQ-ID TO REQIDO
+           MOVE SPACES     TO STATO SINCEO RUNIDO
+           MOVE "NO ALLOCATION RECORD FOR THIS REQUEST-ID" TO MSGO
+           PERFORM SEND-RESULT-MAP
+           EXEC CICS RETURN
+               TRANSID("PINQ")
+           END-EXEC
+           GOBACK.
+
+       SEND-RESULT-MAP.
+           EXEC CICS SEND MAP("PROGMAP") MAPSET("PROGMSP")
+               FROM(PROGMAPO)
+               ERASE
+           END-EXEC.
