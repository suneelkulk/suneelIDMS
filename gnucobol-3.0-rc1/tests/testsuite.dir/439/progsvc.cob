@@ -0,0 +1,333 @@
+
+       IDENTIFICATION   DIVISION.
+       PROGRAM-ID.      progsvc.
+      *    LS-REQUEST-TYPE "INIT"/"ALLOC"/"FREE"/"TERM", LS-RECORD-ID
+      *    is the caller's request-id, LS-RETURN-CODE comes back 00 ok,
+      *    04 pool full, 08 slot not found, 12 validation failed,
+      *    16 unbalanced at TERM, 20 LS-RECORD-ID already allocated,
+      *    24 audit log open failed, 28 checkpoint/status file open
+      *    failed, 99 unrecognized request type.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. mine WITH DEBUGGING MODE.
+       INPUT-OUTPUT     SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE      ASSIGN TO AUDTLOG
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS CHK-REQ-ID
+                                   FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT STATUS-FILE     ASSIGN TO DFSTATUS
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS DFS-REQ-ID
+                                   FILE STATUS IS WS-DFSTAT-STATUS.
+       DATA             DIVISION.
+       FILE             SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY DFAUDIT.
+       FD  CHECKPOINT-FILE.
+           COPY DFCHKPT.
+       FD  STATUS-FILE.
+           COPY DFSTAT.
+       WORKING-STORAGE  SECTION.
+           COPY DFREC01.
+           COPY DFPOOL.
+       01  WS-RECON-COUNTERS.
+           05  WS-ALLOC-COUNT       PIC 9(06) VALUE ZERO.
+           05  WS-FREE-COUNT        PIC 9(06) VALUE ZERO.
+       01  WS-AUDIT-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-CHKPT-STATUS          PIC X(02) VALUE SPACES.
+       01  WS-CHKPT-EOF             PIC X(01) VALUE "N".
+           88  CHKPT-AT-END                     VALUE "Y".
+       01  WS-VALIDATION.
+           05  DF-VALIDATION-STATUS PIC X(01) VALUE "Y".
+               88  DF-VALIDATION-OK            VALUE "Y".
+               88  DF-VALIDATION-FAILED        VALUE "N".
+           05  DF-VALIDATION-MSG    PIC X(40) VALUE SPACES.
+       01  WS-DFSTAT-STATUS         PIC X(02) VALUE SPACES.
+       01  WS-RUN-ID                PIC X(08) VALUE SPACES.
+       01  WS-POOL-SLOT-FOUND       PIC X(01) VALUE "N".
+           88  POOL-SLOT-FOUND                  VALUE "Y".
+       01  WS-FREE-SLOT-IDX         PIC 9(04) VALUE ZERO.
+       01  WS-EVENT-TYPE            PIC X(08) VALUE SPACES.
+       01  WS-RESUME-SLOT-FOUND     PIC X(01) VALUE "N".
+           88  RESUME-SLOT-FOUND                VALUE "Y".
+       01  WS-RESUME-SLOT-IDX       PIC 9(04) VALUE ZERO.
+       LINKAGE          SECTION.
+       01  LS-REQUEST-TYPE          PIC X(08).
+       01  LS-RECORD-ID             PIC X(08).
+       01  LS-RETURN-CODE           PIC 9(02).
+       PROCEDURE        DIVISION USING LS-REQUEST-TYPE
+                                        LS-RECORD-ID
+                                        LS-RETURN-CODE.
+       DECLARATIVES.
+       TEST-DEBUG SECTION.
+           USE FOR DEBUGGING ON ALL REFERENCES OF DATA-FIELD-REC.
+           PERFORM WRITE-AUDIT-RECORD.
+       END DECLARATIVES.
+       MAIN-PAR.
+           MOVE 0 TO LS-RETURN-CODE
+           EVALUATE LS-REQUEST-TYPE
+               WHEN "INIT"
+                   PERFORM INIT-SERVICE
+               WHEN "ALLOC"
+                   PERFORM ALLOC-POOL-SLOT
+               WHEN "FREE"
+                   PERFORM FREE-POOL-SLOT
+               WHEN "TERM"
+                   PERFORM TERM-SERVICE
+               WHEN OTHER
+                   MOVE 99 TO LS-RETURN-CODE
+           END-EVALUATE
+           GOBACK.
+
+       INIT-SERVICE.
+           ACCEPT WS-RUN-ID FROM TIME
+           PERFORM OPEN-AUDIT-LOG
+           IF LS-RETURN-CODE = 0
+               PERFORM OPEN-CHECKPOINT-FILE
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM OPEN-STATUS-FILE
+           END-IF
+           IF LS-RETURN-CODE = 0
+               PERFORM CHECK-RESTART-FILE
+           END-IF.
+
+       TERM-SERVICE.
+           PERFORM CLOSE-AUDIT-LOG
+           PERFORM CLOSE-CHECKPOINT-FILE
+           PERFORM CLOSE-STATUS-FILE
+           PERFORM RECONCILE-ALLOC-FREE
+           MOVE RETURN-CODE TO LS-RETURN-CODE.
+
+       OPEN-AUDIT-LOG.
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "PROGSVC: AUDIT LOG OPEN FAILED, STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 24 TO LS-RETURN-CODE
+           END-IF.
+
+       CLOSE-AUDIT-LOG.
+           CLOSE AUDIT-FILE.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "PROGSVC: CHECKPOINT FILE OPEN FAILED, STATUS="
+                   WS-CHKPT-STATUS
+                   " -- CLUSTER MUST BE IDCAMS-DEFINED FIRST"
+               MOVE 28 TO LS-RETURN-CODE
+           END-IF.
+
+       CLOSE-CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-STATUS-FILE.
+           OPEN I-O STATUS-FILE
+           IF WS-DFSTAT-STATUS NOT = "00"
+               DISPLAY "PROGSVC: STATUS FILE OPEN FAILED, STATUS="
+                   WS-DFSTAT-STATUS
+                   " -- CLUSTER MUST BE IDCAMS-DEFINED FIRST"
+               MOVE 28 TO LS-RETURN-CODE
+           END-IF.
+
+       CLOSE-STATUS-FILE.
+           CLOSE STATUS-FILE.
+
+       CHECK-RESTART-FILE.
+           MOVE "N" TO WS-CHKPT-EOF
+           PERFORM UNTIL CHKPT-AT-END
+               READ CHECKPOINT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CHKPT-EOF
+                   NOT AT END
+                       DISPLAY "PROGSVC RESTART: INCOMPLETE ALLOCATE "
+                           "FOR " CHK-REQ-ID " SINCE " CHK-TIMESTAMP
+                       PERFORM SEED-POOL-FROM-CHECKPOINT
+               END-READ
+           END-PERFORM.
+
+       SEED-POOL-FROM-CHECKPOINT.
+           IF DF-POOL-ENTRY-COUNT < DF-POOL-MAX-ENTRIES
+               ADD 1 TO DF-POOL-ENTRY-COUNT
+               SET DF-POOL-IDX TO DF-POOL-ENTRY-COUNT
+               MOVE CHK-REQ-ID TO DF-POOL-REQ-ID (DF-POOL-IDX)
+               SET DF-POOL-SLOT-USED (DF-POOL-IDX) TO TRUE
+               SET DF-POOL-PTR (DF-POOL-IDX) TO NULL
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE   TO AUD-TIMESTAMP
+           MOVE WS-RUN-ID               TO AUD-RUN-ID
+           MOVE DEBUG-NAME              TO AUD-DEBUG-NAME
+           MOVE DEBUG-CONTENTS          TO AUD-DEBUG-CONTENTS
+           MOVE SPACES                  TO AUD-EVENT-TYPE
+           WRITE AUDIT-RECORD.
+
+       WRITE-EVENT-RECORD.
+           MOVE FUNCTION CURRENT-DATE   TO AUD-TIMESTAMP
+           MOVE WS-RUN-ID               TO AUD-RUN-ID
+           MOVE SPACES                  TO AUD-DEBUG-NAME
+           MOVE SPACES                  TO AUD-DEBUG-CONTENTS
+           MOVE WS-EVENT-TYPE           TO AUD-EVENT-TYPE
+           WRITE AUDIT-RECORD.
+
+       RECONCILE-ALLOC-FREE.
+           IF WS-ALLOC-COUNT = WS-FREE-COUNT
+               DISPLAY "PROGSVC RECONCILIATION: BALANCED - ALLOCATES="
+                   WS-ALLOC-COUNT " FREES=" WS-FREE-COUNT
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "PROGSVC RECONCILIATION: *** MISMATCH *** "
+                   "ALLOCATES=" WS-ALLOC-COUNT
+                   " FREES=" WS-FREE-COUNT
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       ALLOC-POOL-SLOT.
+           MOVE "N" TO WS-POOL-SLOT-FOUND
+           MOVE "N" TO WS-RESUME-SLOT-FOUND
+           PERFORM VARYING DF-POOL-IDX FROM 1 BY 1
+                   UNTIL DF-POOL-IDX > DF-POOL-ENTRY-COUNT
+               IF DF-POOL-SLOT-USED (DF-POOL-IDX)
+                   AND DF-POOL-REQ-ID (DF-POOL-IDX) = LS-RECORD-ID
+                   IF DF-POOL-PTR (DF-POOL-IDX) = NULL
+                       MOVE "Y" TO WS-RESUME-SLOT-FOUND
+                       SET WS-RESUME-SLOT-IDX TO DF-POOL-IDX
+                   ELSE
+                       MOVE 20 TO LS-RETURN-CODE
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+               IF DF-POOL-SLOT-FREE (DF-POOL-IDX)
+                   AND NOT POOL-SLOT-FOUND
+                   MOVE "Y" TO WS-POOL-SLOT-FOUND
+                   SET WS-FREE-SLOT-IDX TO DF-POOL-IDX
+               END-IF
+           END-PERFORM
+           IF LS-RETURN-CODE = 20
+               CONTINUE
+           ELSE
+               IF RESUME-SLOT-FOUND
+                   SET DF-POOL-IDX TO WS-RESUME-SLOT-IDX
+                   PERFORM TAKE-POOL-SLOT
+               ELSE
+                   IF POOL-SLOT-FOUND
+                       SET DF-POOL-IDX TO WS-FREE-SLOT-IDX
+                       PERFORM TAKE-POOL-SLOT
+                   ELSE
+                       IF DF-POOL-ENTRY-COUNT < DF-POOL-MAX-ENTRIES
+                           ADD 1 TO DF-POOL-ENTRY-COUNT
+                           SET DF-POOL-IDX TO DF-POOL-ENTRY-COUNT
+                           PERFORM TAKE-POOL-SLOT
+                       ELSE
+                           MOVE 4 TO LS-RETURN-CODE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       TAKE-POOL-SLOT.
+           ALLOCATE DATA-FIELD-REC INITIALIZED
+               RETURNING DF-POOL-PTR (DF-POOL-IDX)
+           SET ADDRESS OF DATA-FIELD-REC
+               TO DF-POOL-PTR (DF-POOL-IDX)
+           MOVE LS-RECORD-ID TO DF-POOL-REQ-ID (DF-POOL-IDX)
+           MOVE LS-RECORD-ID TO DF-KEY
+           MOVE "DATA"       TO DF-TYPE-CODE
+           MOVE 0024         TO DF-LENGTH
+           SET DF-POOL-SLOT-USED (DF-POOL-IDX) TO TRUE
+           MOVE LS-RECORD-ID           TO CHK-REQ-ID
+           SET CHK-ALLOCATED           TO TRUE
+           MOVE FUNCTION CURRENT-DATE  TO CHK-TIMESTAMP
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY REWRITE CHECKPOINT-RECORD
+           END-WRITE
+           PERFORM PUT-STATUS-ALLOCATED
+           ADD 1 TO WS-ALLOC-COUNT
+           MOVE "ALLOCATE" TO WS-EVENT-TYPE
+           PERFORM WRITE-EVENT-RECORD.
+
+       PUT-STATUS-ALLOCATED.
+           MOVE LS-RECORD-ID               TO DFS-REQ-ID
+           SET DFS-CURRENTLY-ALLOCATED     TO TRUE
+           MOVE FUNCTION CURRENT-DATE      TO DFS-SINCE-TIMESTAMP
+           MOVE WS-RUN-ID                  TO DFS-RUN-ID
+           WRITE STATUS-RECORD
+               INVALID KEY REWRITE STATUS-RECORD
+           END-WRITE.
+
+       PUT-STATUS-FREED.
+           MOVE LS-RECORD-ID               TO DFS-REQ-ID
+           SET DFS-CURRENTLY-FREE          TO TRUE
+           MOVE FUNCTION CURRENT-DATE      TO DFS-SINCE-TIMESTAMP
+           MOVE WS-RUN-ID                  TO DFS-RUN-ID
+           REWRITE STATUS-RECORD
+               INVALID KEY CONTINUE
+           END-REWRITE.
+
+       FREE-POOL-SLOT.
+           MOVE 8 TO LS-RETURN-CODE
+           PERFORM VARYING DF-POOL-IDX FROM 1 BY 1
+                   UNTIL DF-POOL-IDX > DF-POOL-ENTRY-COUNT
+               IF DF-POOL-SLOT-USED (DF-POOL-IDX)
+                   AND DF-POOL-REQ-ID (DF-POOL-IDX) = LS-RECORD-ID
+                   IF DF-POOL-PTR (DF-POOL-IDX) = NULL
+                       DISPLAY "PROGSVC VALIDATION: FREE REJECTED FOR "
+                           LS-RECORD-ID " - RESTORED FROM CHECKPOINT, "
+                           "NOT YET RE-ALLOCATED THIS RUN"
+                       MOVE 12 TO LS-RETURN-CODE
+                       EXIT PERFORM
+                   END-IF
+                   SET ADDRESS OF DATA-FIELD-REC
+                       TO DF-POOL-PTR (DF-POOL-IDX)
+                   PERFORM VALIDATE-DATA-FIELD-REC
+                   IF DF-VALIDATION-OK
+                       FREE DATA-FIELD-REC
+                       SET DF-POOL-SLOT-FREE (DF-POOL-IDX) TO TRUE
+                       MOVE LS-RECORD-ID TO CHK-REQ-ID
+                       DELETE CHECKPOINT-FILE RECORD
+                           INVALID KEY CONTINUE
+                       END-DELETE
+                       PERFORM PUT-STATUS-FREED
+                       ADD 1 TO WS-FREE-COUNT
+                       MOVE "FREE" TO WS-EVENT-TYPE
+                       PERFORM WRITE-EVENT-RECORD
+                       MOVE 0 TO LS-RETURN-CODE
+                   ELSE
+                       DISPLAY "PROGSVC VALIDATION: FREE REJECTED FOR "
+                           LS-RECORD-ID " - " DF-VALIDATION-MSG
+                       MOVE 12 TO LS-RETURN-CODE
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-DATA-FIELD-REC.
+           SET DF-VALIDATION-OK TO TRUE
+           MOVE SPACES TO DF-VALIDATION-MSG
+           EVALUATE TRUE
+               WHEN DF-KEY = SPACES
+                   SET DF-VALIDATION-FAILED TO TRUE
+                   MOVE "DF-KEY IS BLANK" TO DF-VALIDATION-MSG
+               WHEN NOT DF-TYPE-VALID
+                   SET DF-VALIDATION-FAILED TO TRUE
+                   MOVE "DF-TYPE-CODE NOT RECOGNIZED"
+                       TO DF-VALIDATION-MSG
+               WHEN DF-LENGTH NOT NUMERIC
+                   SET DF-VALIDATION-FAILED TO TRUE
+                   MOVE "DF-LENGTH IS NOT NUMERIC" TO DF-VALIDATION-MSG
+               WHEN DF-LENGTH > LENGTH OF DF-PAYLOAD
+                   SET DF-VALIDATION-FAILED TO TRUE
+                   MOVE "DF-LENGTH EXCEEDS PAYLOAD SIZE"
+                       TO DF-VALIDATION-MSG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
